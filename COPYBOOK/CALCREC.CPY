@@ -0,0 +1,32 @@
+000010******************************************************************
+000020* Copybook:  CALCREC
+000030* Author:    Cristopher Bohol
+000040* Date-Written: August 09, 2026
+000050* Purpose:   Shared transaction layout for the shop calculator
+000060*            engine (CALC_ENGINE) and its callers - the batch
+000070*            and interactive driver CALC_EVAL and the menu
+000080*            front-end CALC_MENU.  Keeping one copy of this
+000090*            layout means every caller of CALC_ENGINE agrees on
+000100*            operand size and status-code meaning.
+000110* Modification History:
+000120*   2026-08-09  CB  Original copybook - split out of CALC_EVAL
+000130*                   working-storage.
+000135*   2026-08-09  CB  Added CALC-STATUS-OVERFLOW - CALC_ENGINE now
+000136*                   sets it when a result won't fit CALC-RESULT
+000137*                   instead of returning a silently truncated
+000138*                   number.
+000140******************************************************************
+000150 01  CALC-TRANSACTION.
+000160     05  CALC-NUM1              PIC S9(6)V9(2).
+000170     05  CALC-NUM1-TXT          PIC X(10).
+000180     05  CALC-NUM2              PIC S9(6)V9(2).
+000190     05  CALC-NUM2-TXT          PIC X(10).
+000200     05  CALC-OPERATOR          PIC X(01).
+000210     05  CALC-RESULT            PIC S9(6)V9(2).
+000220     05  CALC-RESULT-EDIT       PIC -ZZZ,ZZ9.99.
+000230     05  CALC-STATUS-CODE       PIC X(01).
+000240         88  CALC-STATUS-OK             VALUE "0".
+000250         88  CALC-STATUS-DIVIDE-ZERO    VALUE "1".
+000260         88  CALC-STATUS-INVALID-OPER   VALUE "2".
+000270         88  CALC-STATUS-INVALID-NUM    VALUE "3".
+000280         88  CALC-STATUS-OVERFLOW       VALUE "4".
