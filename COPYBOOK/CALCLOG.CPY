@@ -0,0 +1,26 @@
+000010******************************************************************
+000020* Copybook:  CALCLOG
+000030* Author:    Cristopher Bohol
+000040* Date-Written: August 09, 2026
+000050* Purpose:   Shared audit-log record layout for CALCLOG - written
+000060*            by both the batch/interactive driver CALC_EVAL and
+000070*            the menu front-end CALC_MENU, so the two programs
+000080*            cannot drift apart on what a log line looks like.
+000090*            COPY this member inside FD LOG-FILE.
+000100* Modification History:
+000110*   2026-08-09  CB  Original copybook - split the LOG-RECORD
+000120*                   layout, previously duplicated verbatim in
+000130*                   CALC_EVAL and CALC_MENU, out into a copybook.
+000140******************************************************************
+000150 01  LOG-RECORD.
+000160     05  LOG-TIMESTAMP           PIC X(19).
+000170     05  FILLER                  PIC X(01).
+000180     05  LOG-NUM1-TXT            PIC X(10).
+000190     05  FILLER                  PIC X(01).
+000200     05  LOG-OPERATOR            PIC X(01).
+000210     05  FILLER                  PIC X(01).
+000220     05  LOG-NUM2-TXT            PIC X(10).
+000230     05  FILLER                  PIC X(01).
+000240     05  LOG-RESULT-EDIT         PIC X(11).
+000250     05  FILLER                  PIC X(01).
+000260     05  LOG-STATUS-TEXT         PIC X(20).
