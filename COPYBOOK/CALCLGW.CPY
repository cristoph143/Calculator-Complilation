@@ -0,0 +1,35 @@
+000010******************************************************************
+000020* Copybook:  CALCLGW
+000030* Author:    Cristopher Bohol
+000040* Date-Written: August 09, 2026
+000050* Purpose:   Shared working-storage for building the CALCLOG
+000060*            timestamp - the current-date breakdown fields and
+000070*            the edited "YYYY-MM-DD HH:MM:SS" picture that
+000080*            CALCLGP moves into LOG-TIMESTAMP.  COPY this member
+000090*            into WORKING-STORAGE SECTION alongside CALCLOG.
+000100* Modification History:
+000110*   2026-08-09  CB  Original copybook - split the
+000120*                   WS-CURRENT-DATE-TIME/WS-TIMESTAMP-EDIT layouts,
+000130*                   previously duplicated verbatim in CALC_EVAL
+000140*                   and CALC_MENU, out into a copybook.
+000150******************************************************************
+000160 01  WS-CURRENT-DATE-TIME.
+000170     05  WS-CURR-YYYY            PIC 9(04).
+000180     05  WS-CURR-MM              PIC 9(02).
+000190     05  WS-CURR-DD              PIC 9(02).
+000200     05  WS-CURR-HH              PIC 9(02).
+000210     05  WS-CURR-MIN             PIC 9(02).
+000220     05  WS-CURR-SS              PIC 9(02).
+000230     05  FILLER                  PIC X(07).
+000240 01  WS-TIMESTAMP-EDIT.
+000250     05  WS-TS-YYYY              PIC 9(04).
+000260     05  FILLER                  PIC X VALUE "-".
+000270     05  WS-TS-MM                PIC 9(02).
+000280     05  FILLER                  PIC X VALUE "-".
+000290     05  WS-TS-DD                PIC 9(02).
+000300     05  FILLER                  PIC X VALUE " ".
+000310     05  WS-TS-HH                PIC 9(02).
+000320     05  FILLER                  PIC X VALUE ":".
+000330     05  WS-TS-MIN               PIC 9(02).
+000340     05  FILLER                  PIC X VALUE ":".
+000350     05  WS-TS-SS                PIC 9(02).
