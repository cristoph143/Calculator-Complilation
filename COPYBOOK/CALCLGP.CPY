@@ -0,0 +1,31 @@
+000010******************************************************************
+000020* Copybook:  CALCLGP
+000030* Author:    Cristopher Bohol
+000040* Date-Written: August 09, 2026
+000050* Purpose:   Shared body of the 6000-WRITE-LOG paragraph - moves
+000060*            the current transaction and WS-STATUS-TEXT into
+000070*            LOG-RECORD and writes it to CALCLOG.  COPY this
+000080*            member as the entire body of a 6000-WRITE-LOG
+000090*            paragraph; the calling site's own COPY statement
+000100*            period ends the sentence, so this member carries no
+000110*            terminating period of its own.
+000120* Modification History:
+000130*   2026-08-09  CB  Original copybook - split the 6000-WRITE-LOG
+000140*                   body, previously duplicated verbatim in
+000150*                   CALC_EVAL and CALC_MENU, out into a copybook.
+000160******************************************************************
+000170     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+000180     MOVE WS-CURR-YYYY TO WS-TS-YYYY
+000190     MOVE WS-CURR-MM   TO WS-TS-MM
+000200     MOVE WS-CURR-DD   TO WS-TS-DD
+000210     MOVE WS-CURR-HH   TO WS-TS-HH
+000220     MOVE WS-CURR-MIN  TO WS-TS-MIN
+000230     MOVE WS-CURR-SS   TO WS-TS-SS
+000240     MOVE SPACES         TO LOG-RECORD
+000250     MOVE WS-TIMESTAMP-EDIT   TO LOG-TIMESTAMP
+000260     MOVE CALC-NUM1-TXT       TO LOG-NUM1-TXT
+000270     MOVE CALC-OPERATOR       TO LOG-OPERATOR
+000280     MOVE CALC-NUM2-TXT       TO LOG-NUM2-TXT
+000290     MOVE CALC-RESULT-EDIT    TO LOG-RESULT-EDIT
+000300     MOVE WS-STATUS-TEXT      TO LOG-STATUS-TEXT
+000310     WRITE LOG-RECORD
