@@ -0,0 +1,118 @@
+000010******************************************************************
+000020* Author: Cristopher Bohol
+000030* Installation: Shop Data Processing
+000040* Date-Written: August 09, 2026
+000050* Purpose: Callable arithmetic engine for the shop calculator.
+000060*          Holds the single-transaction EVALUATE OPERATOR logic
+000070*          that used to live inline in CALC_EVAL, so any caller
+000080*          (the CALC_EVAL batch/interactive driver, or a
+000090*          menu-driven front end such as CALC_MENU) can pass one
+000100*          CALC-TRANSACTION record and get RESULT/RESULT-EDIT
+000110*          and a status code back, without duplicating the
+000120*          calculation rules in more than one place.
+000130* Tectonics: cobc
+000140* Modification History:
+000150*   2026-08-09  CB  Original module - arithmetic split out of
+000160*                   CALC_EVAL and put behind CALCREC copybook so
+000170*                   CALC_MENU can call it directly.
+000175*   2026-08-09  CB  The engine now owns numeric-operand
+000180*                   validation - CALC-NUM1-TXT/CALC-NUM2-TXT are
+000181*                   parsed here and CALC-STATUS-INVALID-NUM is
+000182*                   set on a bad value instead of every caller
+000183*                   testing it beforehand.  Also added ON SIZE
+000184*                   ERROR (a magnitude precheck for percentage,
+000185*                   which nets its own decimal places before
+000186*                   ROUNDED assignment) to every arithmetic
+000187*                   statement, since a result that no longer fits
+000188*                   CALC-RESULT was previously being silently
+000189*                   truncated and reported as status OK.
+000191******************************************************************
+000192 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CALC_ENGINE.
+000210 AUTHOR. CRISTOPHER BOHOL.
+000220 INSTALLATION. SHOP DATA PROCESSING.
+000230 DATE-WRITTEN. AUGUST 09, 2026.
+000240 DATE-COMPILED.
+000250 ENVIRONMENT DIVISION.
+000260 DATA DIVISION.
+000270 WORKING-STORAGE SECTION.
+000280 77  WS-PERCENT-BASE        PIC S9(12)V9(4) COMP.
+000281 77  WS-MOD-QUOTIENT        PIC S9(06) COMP.
+000290 LINKAGE SECTION.
+000300 COPY CALCREC.
+000310 PROCEDURE DIVISION USING CALC-TRANSACTION.
+000320*----------------------------------------------------------------
+000330* 0000-MAINLINE
+000340*----------------------------------------------------------------
+000350 0000-MAINLINE.
+000360     SET CALC-STATUS-OK TO TRUE
+000365     IF FUNCTION TEST-NUMVAL(CALC-NUM1-TXT) NOT = 0
+000366         OR FUNCTION TEST-NUMVAL(CALC-NUM2-TXT) NOT = 0
+000367         SET CALC-STATUS-INVALID-NUM TO TRUE
+000368         MOVE 0 TO CALC-RESULT
+000369     ELSE
+000370         MOVE FUNCTION NUMVAL(CALC-NUM1-TXT) TO CALC-NUM1
+000371         MOVE FUNCTION NUMVAL(CALC-NUM2-TXT) TO CALC-NUM2
+000372         EVALUATE CALC-OPERATOR
+000380             WHEN "+"
+000390                 ADD CALC-NUM1, CALC-NUM2 GIVING CALC-RESULT
+000391                     ON SIZE ERROR
+000392                         SET CALC-STATUS-OVERFLOW TO TRUE
+000393                         MOVE 0 TO CALC-RESULT
+000394                 END-ADD
+000400             WHEN "-"
+000410                 SUBTRACT CALC-NUM2 FROM CALC-NUM1
+000420                     GIVING CALC-RESULT
+000421                     ON SIZE ERROR
+000422                         SET CALC-STATUS-OVERFLOW TO TRUE
+000423                         MOVE 0 TO CALC-RESULT
+000424                 END-SUBTRACT
+000430             WHEN "*"
+000440                 MULTIPLY CALC-NUM1 BY CALC-NUM2
+000450                     GIVING CALC-RESULT
+000451                     ON SIZE ERROR
+000452                         SET CALC-STATUS-OVERFLOW TO TRUE
+000453                         MOVE 0 TO CALC-RESULT
+000454                 END-MULTIPLY
+000460             WHEN "/"
+000470                 IF CALC-NUM2 = 0
+000480                     SET CALC-STATUS-DIVIDE-ZERO TO TRUE
+000490                     MOVE 0 TO CALC-RESULT
+000500                 ELSE
+000510                     DIVIDE CALC-NUM1 BY CALC-NUM2
+000520                         GIVING CALC-RESULT
+000521                         ON SIZE ERROR
+000522                             SET CALC-STATUS-OVERFLOW TO TRUE
+000523                             MOVE 0 TO CALC-RESULT
+000524                     END-DIVIDE
+000530                 END-IF
+000540             WHEN "M"
+000550                 IF CALC-NUM2 = 0
+000560                     SET CALC-STATUS-DIVIDE-ZERO TO TRUE
+000570                     MOVE 0 TO CALC-RESULT
+000580                 ELSE
+000590                     DIVIDE CALC-NUM1 BY CALC-NUM2
+000600                         GIVING WS-MOD-QUOTIENT
+000610                         REMAINDER CALC-RESULT
+000611                         ON SIZE ERROR
+000612                             SET CALC-STATUS-OVERFLOW TO TRUE
+000613                             MOVE 0 TO CALC-RESULT
+000614                     END-DIVIDE
+000620                 END-IF
+000630             WHEN "%"
+000640                 COMPUTE WS-PERCENT-BASE ROUNDED =
+000650                     (CALC-NUM1 * CALC-NUM2) / 100
+000651                 IF WS-PERCENT-BASE > 999999.99
+000652                     OR WS-PERCENT-BASE < -999999.99
+000653                     SET CALC-STATUS-OVERFLOW TO TRUE
+000654                     MOVE 0 TO CALC-RESULT
+000655                 ELSE
+000660                     MOVE WS-PERCENT-BASE TO CALC-RESULT
+000656                 END-IF
+000670             WHEN OTHER
+000680                 SET CALC-STATUS-INVALID-OPER TO TRUE
+000690                 MOVE 0 TO CALC-RESULT
+000700         END-EVALUATE
+000701     END-IF
+000710     MOVE CALC-RESULT TO CALC-RESULT-EDIT
+000720     GOBACK.
