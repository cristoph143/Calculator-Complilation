@@ -0,0 +1,169 @@
+000010******************************************************************
+000020* Author: Cristopher Bohol
+000030* Installation: Shop Data Processing
+000040* Date-Written: August 09, 2026
+000050* Purpose: Shop menu front end.  Presents a menu of shop
+000060*          utilities and, for the calculator option, collects
+000070*          the operands and calls the shared CALC_ENGINE module
+000080*          so the menu and the standalone CALC_EVAL job both
+000090*          drive the exact same arithmetic rules.
+000100* Tectonics: cobc
+000110* Modification History:
+000120*   2026-08-09  CB  Original menu - calculator option only.
+000125*   2026-08-09  CB  Operand entry now re-prompts on a bad
+000126*                   numeric value instead of passing it straight
+000127*                   to the engine, matching CALC_EVAL.
+000128*   2026-08-09  CB  Calculator transactions are now appended to
+000129*                   the CALCLOG audit log, the same file CALC_EVAL
+000130*                   writes, so menu-driven calculations show up
+000131*                   in the audit trail too.
+000132*   2026-08-09  CB  CALC_ENGINE now rejects an invalid number or
+000133*                   an overflowing result with its own status
+000134*                   code instead of letting either fall through
+000135*                   to the successful-calculation branch, so this
+000136*                   menu now handles both explicitly.  LOG-RECORD,
+000137*                   the timestamp working-storage, and the
+000138*                   6000-WRITE-LOG body are now shared with
+000139*                   CALC_EVAL through the CALCLOG/CALCLGW/CALCLGP
+000140*                   copybooks instead of being duplicated here.
+000141******************************************************************
+000140 IDENTIFICATION DIVISION.
+000150 PROGRAM-ID. CALC_MENU.
+000160 AUTHOR. CRISTOPHER BOHOL.
+000170 INSTALLATION. SHOP DATA PROCESSING.
+000180 DATE-WRITTEN. AUGUST 09, 2026.
+000190 DATE-COMPILED.
+000200 ENVIRONMENT DIVISION.
+000205 INPUT-OUTPUT SECTION.
+000206 FILE-CONTROL.
+000207     SELECT LOG-FILE ASSIGN TO CALCLOG
+000208         ORGANIZATION IS LINE SEQUENTIAL
+000209         FILE STATUS IS WS-LOG-FILE-STATUS.
+000210 DATA DIVISION.
+000211 FILE SECTION.
+000212 FD  LOG-FILE.
+000213     COPY CALCLOG.
+000225 WORKING-STORAGE SECTION.
+000230 COPY CALCREC.
+000240 77  WS-MENU-CHOICE              PIC X(01) VALUE SPACES.
+000250     88  WS-CHOICE-CALCULATOR        VALUE "1".
+000260     88  WS-CHOICE-EXIT              VALUE "9".
+000270 77  WS-DONE-SW                  PIC X(01) VALUE "N".
+000280     88  WS-USER-IS-DONE             VALUE "Y".
+000285 77  WS-NUM-VALID-SW             PIC X(01) VALUE "N".
+000287     88  WS-NUM-IS-VALID             VALUE "Y".
+000288 77  WS-LOG-FILE-STATUS          PIC X(02) VALUE SPACES.
+000289 77  WS-STATUS-TEXT              PIC X(20) VALUE SPACES.
+000291     COPY CALCLGW.
+000312 PROCEDURE DIVISION.
+000313*----------------------------------------------------------------
+000314* 0000-MAINLINE - open the audit log, display the menu until the
+000315* user chooses exit, then close the audit log.
+000316*----------------------------------------------------------------
+000317 0000-MAINLINE.
+000318     OPEN EXTEND LOG-FILE
+000319     IF WS-LOG-FILE-STATUS = "35"
+000320         OPEN OUTPUT LOG-FILE
+000321     END-IF
+000322     IF WS-LOG-FILE-STATUS NOT = "00"
+000323         DISPLAY "CALC_MENU: UNABLE TO OPEN CALCLOG, STATUS = "
+000324             WS-LOG-FILE-STATUS
+000325         GOBACK
+000326     END-IF
+000327     PERFORM 1000-PROCESS-MENU THRU 1000-EXIT
+000328         UNTIL WS-USER-IS-DONE
+000329     CLOSE LOG-FILE
+000330     GOBACK.
+000370*----------------------------------------------------------------
+000380* 1000-PROCESS-MENU - show the choices and dispatch one of them.
+000390*----------------------------------------------------------------
+000400 1000-PROCESS-MENU.
+000410     DISPLAY " "
+000420     DISPLAY "SHOP MAIN MENU"
+000430     DISPLAY "  1. CALCULATOR"
+000440     DISPLAY "  9. EXIT"
+000450     DISPLAY "ENTER YOUR CHOICE: "
+000460     ACCEPT WS-MENU-CHOICE
+000470     EVALUATE TRUE
+000480         WHEN WS-CHOICE-CALCULATOR
+000490             PERFORM 2000-RUN-CALCULATOR THRU 2000-EXIT
+000500         WHEN WS-CHOICE-EXIT
+000510             SET WS-USER-IS-DONE TO TRUE
+000520         WHEN OTHER
+000530             DISPLAY "INVALID CHOICE - PLEASE TRY AGAIN"
+000540     END-EVALUATE.
+000550 1000-EXIT.
+000560     EXIT.
+000570*----------------------------------------------------------------
+000580* 2000-RUN-CALCULATOR - collect the operands and call the shared
+000590* arithmetic engine, the same one CALC_EVAL calls.
+000600*----------------------------------------------------------------
+000610 2000-RUN-CALCULATOR.
+000615     MOVE "N" TO WS-NUM-VALID-SW
+000617     PERFORM 2050-GET-VALID-NUM1 THRU 2050-EXIT
+000619         UNTIL WS-NUM-IS-VALID
+000650     DISPLAY "Enter Operator (+,-,*,/,M,%): "
+000660     ACCEPT CALC-OPERATOR
+000665     MOVE "N" TO WS-NUM-VALID-SW
+000667     PERFORM 2060-GET-VALID-NUM2 THRU 2060-EXIT
+000669         UNTIL WS-NUM-IS-VALID
+000700     CALL "CALC_ENGINE" USING CALC-TRANSACTION
+000710     EVALUATE TRUE
+000720         WHEN CALC-STATUS-DIVIDE-ZERO
+000730             DISPLAY "CANNOT DIVIDE BY ZERO"
+000735             MOVE "DIVIDE BY ZERO" TO WS-STATUS-TEXT
+000740         WHEN CALC-STATUS-INVALID-OPER
+000750             DISPLAY "INVALID OPERATOR"
+000755             MOVE "INVALID OPERATOR" TO WS-STATUS-TEXT
+000756         WHEN CALC-STATUS-INVALID-NUM
+000757             DISPLAY "INVALID NUMBER"
+000758             MOVE "INVALID NUMBER" TO WS-STATUS-TEXT
+000759         WHEN CALC-STATUS-OVERFLOW
+000760             DISPLAY "RESULT TOO LARGE"
+000761             MOVE "OVERFLOW" TO WS-STATUS-TEXT
+000762         WHEN OTHER
+000765             MOVE "OK" TO WS-STATUS-TEXT
+000770             DISPLAY CALC-NUM1-TXT, CALC-OPERATOR, CALC-NUM2-TXT
+000780                 " = " CALC-RESULT-EDIT
+000790     END-EVALUATE
+000795     PERFORM 6000-WRITE-LOG THRU 6000-EXIT.
+000800 2000-EXIT.
+000810     EXIT.
+000811*----------------------------------------------------------------
+000812* 6000-WRITE-LOG - append this transaction to the shared CALCLOG
+000813* audit log with a timestamp, same layout CALC_EVAL writes.
+000814*----------------------------------------------------------------
+000815 6000-WRITE-LOG.
+000816     COPY CALCLGP.
+000831 6000-EXIT.
+000832     EXIT.
+000815*----------------------------------------------------------------
+000816* 2050-GET-VALID-NUM1 - accept the first operand and re-prompt
+000817* until it is a valid numeric entry.
+000818*----------------------------------------------------------------
+000820 2050-GET-VALID-NUM1.
+000830     DISPLAY "Enter First Number : "
+000840     ACCEPT CALC-NUM1-TXT
+000850     IF FUNCTION TEST-NUMVAL(CALC-NUM1-TXT) = 0
+000870         MOVE "Y" TO WS-NUM-VALID-SW
+000880     ELSE
+000890         DISPLAY "INVALID NUMBER - PLEASE RE-ENTER"
+000900         MOVE "N" TO WS-NUM-VALID-SW
+000910     END-IF.
+000920 2050-EXIT.
+000930     EXIT.
+000935*----------------------------------------------------------------
+000936* 2060-GET-VALID-NUM2 - accept the second operand and re-prompt
+000937* until it is a valid numeric entry.
+000938*----------------------------------------------------------------
+000940 2060-GET-VALID-NUM2.
+000950     DISPLAY "Enter Second Number: "
+000960     ACCEPT CALC-NUM2-TXT
+000970     IF FUNCTION TEST-NUMVAL(CALC-NUM2-TXT) = 0
+000990         MOVE "Y" TO WS-NUM-VALID-SW
+001000     ELSE
+001010         DISPLAY "INVALID NUMBER - PLEASE RE-ENTER"
+001020         MOVE "N" TO WS-NUM-VALID-SW
+001030     END-IF.
+001040 2060-EXIT.
+001050     EXIT.
