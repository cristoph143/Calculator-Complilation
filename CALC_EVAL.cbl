@@ -1,45 +1,563 @@
-      ******************************************************************
-      * Author: Cristopher Bohol
-      * Date: March 29, 2022
-      * Purpose: Programming Languages Report
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALC_EVAL.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01  NUM1      PIC 9(3).
-           01  NUM1-TXT  PIC X(3) VALUE SPACES.
-           01  NUM2      PIC 9(3) VALUE 0.
-           01  NUM2-TXT  PIC X(3) VALUE SPACES.
-           01  RESULT    PIC S9(6)V9(2) VALUE 0.
-           01  RESULT-EDIT   PIC -ZZZ,ZZ9.99.
-           01  OPERATOR     PIC X VALUE SPACES.
-       PROCEDURE DIVISION.
-           DISPLAY "COBOL CALCULATOR".
-           DISPLAY "Enter First Number : ".
-           ACCEPT NUM1-TXT.
-           MOVE NUM1-TXT TO NUM1.
-           DISPLAY "Enter Operator (+,-,*,/): ".
-           ACCEPT OPERATOR.
-           DISPLAY "Enter Second Number: ".
-           ACCEPT NUM2-TXT.
-           MOVE NUM2-TXT TO NUM2.
-           EVALUATE OPERATOR
-               WHEN "+"
-                   ADD NUM1, NUM2 GIVING RESULT
-               WHEN "-"
-                   SUBTRACT NUM2 FROM NUM1 GIVING RESULT
-               WHEN "*"
-                   MULTIPLY NUM1 BY NUM2 GIVING RESULT
-               WHEN "/"
-                   IF NUM2 = 0 THEN
-                       DISPLAY "Cannot Be Divided to 0"
-                       GOBACK
-                   ELSE
-                       DIVIDE NUM1 BY NUM2 GIVING RESULT
-               WHEN OTHER
-                   DISPLAY "INVALID OPERATOR".
-           MOVE RESULT TO RESULT-EDIT.
-           DISPLAY NUM1-TXT, OPERATOR, NUM2-TXT" = " RESULT-EDIT.
-       END PROGRAM CALC_EVAL.
+000010******************************************************************
+000020* Author: Cristopher Bohol
+000030* Installation: Shop Data Processing
+000040* Date-Written: March 29, 2022
+000050* Purpose: Batch/interactive shop calculator - the original
+000060*          Programming Languages Report exercise, since grown
+000070*          into the shop's calculator job.
+000080* Tectonics: cobc
+000090* Modification History:
+000100*   2026-08-09  CB  Added a batch transaction file mode: reads
+000110*                   NUM1-TXT/OPERATOR/NUM2-TXT records from
+000120*                   TRANIN and loops over them so a whole file
+000130*                   can be run without an operator at the
+000140*                   keyboard.  Selected with a RUN-MODE parm of
+000150*                   BATCH; interactive console mode is still the
+000160*                   default.
+000170*   2026-08-09  CB  Added an audit log file (CALCLOG) - every
+000180*                   transaction, interactive or batch, is
+000190*                   appended with a timestamp so a run can be
+000200*                   proven after the fact.
+000210*   2026-08-09  CB  Widened NUM1/NUM2 from PIC 9(3) to a signed
+000220*                   decimal shape matching RESULT, so negative
+000230*                   and cents amounts flow through instead of
+000240*                   getting rejected or truncated.
+000250*   2026-08-09  CB  Divide-by-zero no longer GOBACKs and ends
+000260*                   the run - it is logged as an exception and
+000270*                   the job carries on to the next transaction.
+000280*   2026-08-09  CB  Added an end-of-job control total report -
+000290*                   counts of each operation performed, counts
+000300*                   of transactions rejected for divide-by-zero
+000310*                   or an invalid operator, and a grand total of
+000320*                   RESULT across the run.
+000330*   2026-08-09  CB  Added modulus (M) and percentage (%)
+000340*                   operators alongside +,-,*,/.
+000350*   2026-08-09  CB  Added a formatted, page-headed print file
+000360*                   (CALCRPT) with a run-date/page-number header
+000370*                   and column headings, in place of the plain
+000380*                   console DISPLAY of each transaction.
+000390*   2026-08-09  CB  NUM1-TXT/NUM2-TXT are now tested as numeric
+000400*                   before being moved into NUM1/NUM2.  In
+000410*                   interactive mode a bad entry is rejected and
+000420*                   re-prompted; in batch mode a bad transaction
+000430*                   is logged as an exception and skipped, same
+000440*                   as a divide-by-zero.
+000450*   2026-08-09  CB  Moved the transaction fields into the shared
+000460*                   CALCREC copybook and moved the arithmetic
+000470*                   itself into a new callable module,
+000480*                   CALC_ENGINE, so the CALC_MENU front end can
+000490*                   run the same calculation rules as this
+000500*                   driver.  GnuCOBOL will not let an executable
+000510*                   program also carry a PROCEDURE DIVISION
+000520*                   USING clause, so CALC_EVAL keeps its
+000530*                   interactive/batch/COMMAND-LINE shape and
+000540*                   calls CALC_ENGINE for the arithmetic exactly
+000550*                   as CALC_MENU does; NUM1/NUM2/OPERATOR/RESULT
+000560*                   are now CALC-NUM1/CALC-NUM2/CALC-OPERATOR/
+000570*                   CALC-RESULT from the copybook.
+000580*   2026-08-09  CB  Added checkpoint/restart support to the batch
+000590*                   run - the number of the last transaction
+000600*                   fully processed is written to CALCCKPT every
+000610*                   CKPT-INTERVAL records, and on a later run
+000620*                   transactions up to that number are skipped
+000630*                   instead of being reprocessed and logged a
+000640*                   second time.  The checkpoint is reset to
+000650*                   zero once a batch run completes cleanly.
+000660*   2026-08-09  CB  A restarted batch run now opens CALCRPT with
+000670*                   EXTEND instead of OUTPUT, so the report from
+000680*                   before the abend is kept instead of being
+000690*                   truncated.  The control totals are now
+000700*                   carried in CALCCKPT itself and restored on
+000710*                   resume, so the end-of-job totals cover the
+000720*                   whole run and not just the transactions after
+000730*                   the restart point.  Interactive mode again
+000740*                   displays the result of each calculation,
+000750*                   matching CALC_MENU.  CALCLOG, CALCRPT and
+000760*                   CALCCKPT opens now check FILE STATUS the same
+000770*                   way TRANIN already did.
+000780*   2026-08-09  CB  CALC_ENGINE now owns numeric-operand
+000790*                   validation and detects arithmetic overflow
+000800*                   (a result too wide for RESULT) instead of
+000810*                   silently truncating it, so 3200-PROCESS-TRAN
+000820*                   no longer pre-checks NUM1-TXT/NUM2-TXT itself
+000830*                   and 5000-CALCULATE counts and logs both
+000840*                   CALC-STATUS-INVALID-NUM and the new
+000850*                   CALC-STATUS-OVERFLOW as rejected transactions.
+000860*                   The checkpoint record now also carries
+000870*                   PAGE-NUM/LINE-COUNT so a resumed batch run
+000880*                   continues CALCRPT pagination instead of
+000890*                   starting a second "PAGE 1".  The LOG-RECORD
+000900*                   layout, its timestamp working-storage, and
+000910*                   the 6000-WRITE-LOG body are now shared with
+000920*                   CALC_MENU through the CALCLOG/CALCLGW/CALCLGP
+000930*                   copybooks instead of being duplicated here.
+000940*   2026-08-09  CB  CALCLOG is now opened EXTEND (falling back to
+000950*                   OUTPUT only when the file does not yet exist,
+000960*                   status "35"), the same pattern CALC_MENU uses
+000970*                   for the same file, instead of keying off the
+000980*                   batch checkpoint state - the old test truncated
+000990*                   the whole audit trail on every interactive run
+001000*                   and every fresh batch run, not just the first
+001010*                   one ever.  CALCRPT, a per-job report rather
+001020*                   than a running audit trail, still opens OUTPUT
+001030*                   on a fresh run and EXTEND only when resuming a
+001040*                   checkpointed batch.  2000-INTERACTIVE-RUN now
+001050*                   only displays the "= result" line when
+001060*                   CALC_ENGINE actually returned status OK,
+001070*                   instead of unconditionally, so a rejected
+001080*                   transaction (divide-by-zero, invalid operator,
+001090*                   invalid number, overflow) no longer prints a
+001100*                   misleading zero result under its own error
+001110*                   message.  Brought the source format into line
+001120*                   with CALC_ENGINE/CALC_MENU/the copybooks -
+001130*                   sequence-numbered lines and a full
+001140*                   IDENTIFICATION DIVISION.
+001150******************************************************************
+001160 IDENTIFICATION DIVISION.
+001170 PROGRAM-ID. CALC_EVAL.
+001180 AUTHOR. CRISTOPHER BOHOL.
+001190 INSTALLATION. SHOP DATA PROCESSING.
+001200 DATE-WRITTEN. MARCH 29, 2022.
+001210 DATE-COMPILED.
+001220 ENVIRONMENT DIVISION.
+001230 INPUT-OUTPUT SECTION.
+001240 FILE-CONTROL.
+001250     SELECT TRAN-FILE ASSIGN TO TRANIN
+001260         ORGANIZATION IS LINE SEQUENTIAL
+001270         FILE STATUS IS WS-TRAN-FILE-STATUS.
+001280     SELECT LOG-FILE ASSIGN TO CALCLOG
+001290         ORGANIZATION IS LINE SEQUENTIAL
+001300         FILE STATUS IS WS-LOG-FILE-STATUS.
+001310     SELECT PRINT-FILE ASSIGN TO CALCRPT
+001320         ORGANIZATION IS LINE SEQUENTIAL
+001330         FILE STATUS IS WS-PRINT-FILE-STATUS.
+001340     SELECT CHECKPOINT-FILE ASSIGN TO CALCCKPT
+001350         ORGANIZATION IS LINE SEQUENTIAL
+001360         FILE STATUS IS WS-CKPT-FILE-STATUS.
+001370 DATA DIVISION.
+001380 FILE SECTION.
+001390 FD  TRAN-FILE.
+001400 01  TRAN-RECORD.
+001410     05  TRAN-NUM1-TXT           PIC X(10).
+001420     05  TRAN-OPERATOR           PIC X(01).
+001430     05  TRAN-NUM2-TXT           PIC X(10).
+001440 FD  LOG-FILE.
+001450     COPY CALCLOG.
+001460 FD  PRINT-FILE.
+001470 01  PRINT-RECORD                PIC X(80).
+001480 FD  CHECKPOINT-FILE.
+001490 01  CHECKPOINT-RECORD.
+001500     05  CKPT-TRAN-NUMBER            PIC 9(08).
+001510     05  CKPT-ADD-COUNT              PIC 9(07).
+001520     05  CKPT-SUB-COUNT              PIC 9(07).
+001530     05  CKPT-MUL-COUNT              PIC 9(07).
+001540     05  CKPT-DIV-COUNT              PIC 9(07).
+001550     05  CKPT-MOD-COUNT              PIC 9(07).
+001560     05  CKPT-PCT-COUNT              PIC 9(07).
+001570     05  CKPT-DIVIDE-ZERO-COUNT      PIC 9(07).
+001580     05  CKPT-INVALID-OP-COUNT       PIC 9(07).
+001590     05  CKPT-INVALID-NUM-COUNT      PIC 9(07).
+001600     05  CKPT-OVERFLOW-COUNT         PIC 9(07).
+001610     05  CKPT-RESULT-TOTAL           PIC S9(10)V9(2).
+001620     05  CKPT-PAGE-NUM               PIC 9(04).
+001630     05  CKPT-LINE-COUNT             PIC 9(02).
+001640 WORKING-STORAGE SECTION.
+001650     COPY CALCREC.
+001660 77  WS-STATUS-TEXT          PIC X(20) VALUE SPACES.
+001670 77  WS-RUN-MODE             PIC X(10) VALUE SPACES.
+001680 77  WS-TRAN-FILE-STATUS     PIC X(02) VALUE SPACES.
+001690 77  WS-LOG-FILE-STATUS      PIC X(02) VALUE SPACES.
+001700 77  WS-PRINT-FILE-STATUS    PIC X(02) VALUE SPACES.
+001710 77  WS-CKPT-FILE-STATUS     PIC X(02) VALUE SPACES.
+001720 77  WS-TRAN-NUMBER          PIC 9(08) VALUE 0.
+001730 77  WS-CHECKPOINT-NUMBER    PIC 9(08) VALUE 0.
+001740 77  WS-CKPT-INTERVAL        PIC 9(04) VALUE 100.
+001750 77  WS-PAGE-NUM             PIC 9(04) VALUE 0.
+001760 77  WS-LINE-COUNT           PIC 9(02) VALUE 0.
+001770 77  WS-MAX-LINES-PER-PAGE   PIC 9(02) VALUE 20.
+001780 77  WS-EOF-SW               PIC X(01) VALUE "N".
+001790     88  WS-END-OF-TRAN-FILE     VALUE "Y".
+001800 77  WS-NUM-VALID-SW         PIC X(01) VALUE "N".
+001810     88  WS-NUM-IS-VALID         VALUE "Y".
+001820 01  WS-CONTROL-TOTALS.
+001830     05  WS-CT-ADD-COUNT      PIC 9(07) VALUE 0.
+001840     05  WS-CT-SUB-COUNT      PIC 9(07) VALUE 0.
+001850     05  WS-CT-MUL-COUNT      PIC 9(07) VALUE 0.
+001860     05  WS-CT-DIV-COUNT      PIC 9(07) VALUE 0.
+001870     05  WS-CT-MOD-COUNT      PIC 9(07) VALUE 0.
+001880     05  WS-CT-PCT-COUNT      PIC 9(07) VALUE 0.
+001890     05  WS-CT-DIVIDE-ZERO-COUNT  PIC 9(07) VALUE 0.
+001900     05  WS-CT-INVALID-OP-COUNT   PIC 9(07) VALUE 0.
+001910     05  WS-CT-INVALID-NUM-COUNT  PIC 9(07) VALUE 0.
+001920     05  WS-CT-OVERFLOW-COUNT     PIC 9(07) VALUE 0.
+001930     05  WS-CT-RESULT-TOTAL   PIC S9(10)V9(2) VALUE 0.
+001940 01  WS-CT-COUNT-EDIT         PIC Z,ZZZ,ZZ9.
+001950 01  WS-CT-TOTAL-EDIT         PIC -Z,ZZZ,ZZZ,ZZ9.99.
+001960     COPY CALCLGW.
+001970 01  WS-REPORT-DATE-EDIT.
+001980     05  WS-RD-YYYY           PIC 9(04).
+001990     05  FILLER               PIC X VALUE "-".
+002000     05  WS-RD-MM             PIC 9(02).
+002010     05  FILLER               PIC X VALUE "-".
+002020     05  WS-RD-DD             PIC 9(02).
+002030 01  WS-HEADING-1.
+002040     05  FILLER               PIC X(29)
+002050         VALUE "CALC_EVAL TRANSACTION REPORT".
+002060     05  FILLER               PIC X(11) VALUE SPACES.
+002070     05  FILLER               PIC X(10) VALUE "RUN DATE: ".
+002080     05  WS-HDR-DATE          PIC X(10).
+002090     05  FILLER               PIC X(06) VALUE SPACES.
+002100     05  FILLER               PIC X(05) VALUE "PAGE ".
+002110     05  WS-HDR-PAGE          PIC ZZZ9.
+002120 01  WS-HEADING-2.
+002130     05  FILLER               PIC X(11) VALUE "NUM1".
+002140     05  FILLER               PIC X(05) VALUE "OP".
+002150     05  FILLER               PIC X(11) VALUE "NUM2".
+002160     05  FILLER               PIC X(15) VALUE "RESULT".
+002170 01  WS-DETAIL-LINE.
+002180     05  WS-DTL-NUM1          PIC X(11).
+002190     05  WS-DTL-OP            PIC X(05).
+002200     05  WS-DTL-NUM2          PIC X(11).
+002210     05  WS-DTL-RESULT        PIC X(15).
+002220 PROCEDURE DIVISION.
+002230*----------------------------------------------------------------
+002240* 0000-MAINLINE
+002250*----------------------------------------------------------------
+002260 0000-MAINLINE.
+002270     DISPLAY "COBOL CALCULATOR"
+002280     ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+002290     MOVE 0 TO WS-CHECKPOINT-NUMBER
+002300     IF WS-RUN-MODE(1:5) = "BATCH"
+002310         PERFORM 3050-INIT-CHECKPOINT THRU 3050-EXIT
+002320     END-IF
+002330     OPEN EXTEND LOG-FILE
+002340     IF WS-LOG-FILE-STATUS = "35"
+002350         OPEN OUTPUT LOG-FILE
+002360     END-IF
+002370     IF WS-CHECKPOINT-NUMBER > 0
+002380         OPEN EXTEND PRINT-FILE
+002390     ELSE
+002400         OPEN OUTPUT PRINT-FILE
+002410     END-IF
+002420     IF WS-LOG-FILE-STATUS NOT = "00"
+002430         DISPLAY "CALC_EVAL: UNABLE TO OPEN CALCLOG, STATUS = "
+002440             WS-LOG-FILE-STATUS
+002450         GOBACK
+002460     END-IF
+002470     IF WS-PRINT-FILE-STATUS NOT = "00"
+002480         DISPLAY "CALC_EVAL: UNABLE TO OPEN CALCRPT, STATUS = "
+002490             WS-PRINT-FILE-STATUS
+002500         CLOSE LOG-FILE
+002510         GOBACK
+002520     END-IF
+002530     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+002540     MOVE WS-CURR-YYYY TO WS-RD-YYYY
+002550     MOVE WS-CURR-MM   TO WS-RD-MM
+002560     MOVE WS-CURR-DD   TO WS-RD-DD
+002570     IF WS-RUN-MODE(1:5) = "BATCH"
+002580         PERFORM 3000-BATCH-RUN THRU 3000-EXIT
+002590     ELSE
+002600         PERFORM 2000-INTERACTIVE-RUN THRU 2000-EXIT
+002610     END-IF
+002620     CLOSE LOG-FILE
+002630     CLOSE PRINT-FILE
+002640     PERFORM 8000-PRINT-CONTROL-TOTALS THRU 8000-EXIT
+002650     GOBACK.
+002660*----------------------------------------------------------------
+002670* 2000-INTERACTIVE-RUN - the original console-driven calculation.
+002680*----------------------------------------------------------------
+002690 2000-INTERACTIVE-RUN.
+002700     MOVE "N" TO WS-NUM-VALID-SW
+002710     PERFORM 2050-GET-VALID-NUM1 THRU 2050-EXIT
+002720         UNTIL WS-NUM-IS-VALID
+002730     DISPLAY "Enter Operator (+,-,*,/,M,%): "
+002740     ACCEPT CALC-OPERATOR
+002750     MOVE "N" TO WS-NUM-VALID-SW
+002760     PERFORM 2060-GET-VALID-NUM2 THRU 2060-EXIT
+002770         UNTIL WS-NUM-IS-VALID
+002780     PERFORM 5000-CALCULATE THRU 5000-EXIT
+002790     IF CALC-STATUS-OK
+002800         DISPLAY CALC-NUM1-TXT, CALC-OPERATOR, CALC-NUM2-TXT
+002810             " = " CALC-RESULT-EDIT
+002820     END-IF
+002830     PERFORM 6000-WRITE-LOG THRU 6000-EXIT
+002840     PERFORM 7000-WRITE-DETAIL-LINE THRU 7000-EXIT.
+002850 2000-EXIT.
+002860     EXIT.
+002870*----------------------------------------------------------------
+002880* 2050-GET-VALID-NUM1 - accept the first operand and re-prompt
+002890* until it is a valid numeric entry.
+002900*----------------------------------------------------------------
+002910 2050-GET-VALID-NUM1.
+002920     DISPLAY "Enter First Number : "
+002930     ACCEPT CALC-NUM1-TXT
+002940     IF FUNCTION TEST-NUMVAL(CALC-NUM1-TXT) = 0
+002950         MOVE "Y" TO WS-NUM-VALID-SW
+002960     ELSE
+002970         DISPLAY "INVALID NUMBER - PLEASE RE-ENTER"
+002980         MOVE "N" TO WS-NUM-VALID-SW
+002990     END-IF.
+003000 2050-EXIT.
+003010     EXIT.
+003020*----------------------------------------------------------------
+003030* 2060-GET-VALID-NUM2 - accept the second operand and re-prompt
+003040* until it is a valid numeric entry.
+003050*----------------------------------------------------------------
+003060 2060-GET-VALID-NUM2.
+003070     DISPLAY "Enter Second Number: "
+003080     ACCEPT CALC-NUM2-TXT
+003090     IF FUNCTION TEST-NUMVAL(CALC-NUM2-TXT) = 0
+003100         MOVE "Y" TO WS-NUM-VALID-SW
+003110     ELSE
+003120         DISPLAY "INVALID NUMBER - PLEASE RE-ENTER"
+003130         MOVE "N" TO WS-NUM-VALID-SW
+003140     END-IF.
+003150 2060-EXIT.
+003160     EXIT.
+003170*----------------------------------------------------------------
+003180* 3000-BATCH-RUN - read TRANIN end to end, one calculation per
+003190* record, so a whole spreadsheet export can be run unattended.
+003200*----------------------------------------------------------------
+003210 3000-BATCH-RUN.
+003220     OPEN INPUT TRAN-FILE
+003230     IF WS-TRAN-FILE-STATUS NOT = "00"
+003240         DISPLAY "CALC_EVAL: UNABLE TO OPEN TRANIN, STATUS = "
+003250             WS-TRAN-FILE-STATUS
+003260         GO TO 3000-EXIT
+003270     END-IF
+003280     PERFORM 3100-READ-TRAN THRU 3100-EXIT
+003290     PERFORM 3200-PROCESS-TRAN THRU 3200-EXIT
+003300         UNTIL WS-END-OF-TRAN-FILE
+003310     CLOSE TRAN-FILE
+003320     MOVE 0 TO WS-TRAN-NUMBER
+003330     PERFORM 3300-WRITE-CHECKPOINT THRU 3300-EXIT.
+003340 3000-EXIT.
+003350     EXIT.
+003360*----------------------------------------------------------------
+003370* 3050-INIT-CHECKPOINT - pick up the last transaction number
+003380* completed on a prior run, if CALCCKPT exists, so this run can
+003390* resume instead of reprocessing and double-logging.
+003400*----------------------------------------------------------------
+003410 3050-INIT-CHECKPOINT.
+003420     MOVE 0 TO WS-CHECKPOINT-NUMBER
+003430     MOVE 0 TO WS-TRAN-NUMBER
+003440     OPEN INPUT CHECKPOINT-FILE
+003450     IF WS-CKPT-FILE-STATUS = "00"
+003460         READ CHECKPOINT-FILE
+003470             AT END
+003480                 CONTINUE
+003490         END-READ
+003500         IF WS-CKPT-FILE-STATUS = "00"
+003510             MOVE CKPT-TRAN-NUMBER TO WS-CHECKPOINT-NUMBER
+003520             IF WS-CHECKPOINT-NUMBER > 0
+003530                 MOVE CKPT-ADD-COUNT         TO WS-CT-ADD-COUNT
+003540                 MOVE CKPT-SUB-COUNT         TO WS-CT-SUB-COUNT
+003550                 MOVE CKPT-MUL-COUNT         TO WS-CT-MUL-COUNT
+003560                 MOVE CKPT-DIV-COUNT         TO WS-CT-DIV-COUNT
+003570                 MOVE CKPT-MOD-COUNT         TO WS-CT-MOD-COUNT
+003580                 MOVE CKPT-PCT-COUNT         TO WS-CT-PCT-COUNT
+003590                 MOVE CKPT-DIVIDE-ZERO-COUNT
+003600                     TO WS-CT-DIVIDE-ZERO-COUNT
+003610                 MOVE CKPT-INVALID-OP-COUNT
+003620                     TO WS-CT-INVALID-OP-COUNT
+003630                 MOVE CKPT-INVALID-NUM-COUNT
+003640                     TO WS-CT-INVALID-NUM-COUNT
+003650                 MOVE CKPT-OVERFLOW-COUNT
+003660                     TO WS-CT-OVERFLOW-COUNT
+003670                 MOVE CKPT-RESULT-TOTAL      TO WS-CT-RESULT-TOTAL
+003680                 MOVE CKPT-PAGE-NUM          TO WS-PAGE-NUM
+003690                 MOVE CKPT-LINE-COUNT        TO WS-LINE-COUNT
+003700             END-IF
+003710         END-IF
+003720         CLOSE CHECKPOINT-FILE
+003730     END-IF
+003740     IF WS-CHECKPOINT-NUMBER > 0
+003750         DISPLAY "CALC_EVAL: RESUMING AFTER TRANSACTION "
+003760             WS-CHECKPOINT-NUMBER
+003770     END-IF.
+003780 3050-EXIT.
+003790     EXIT.
+003800*----------------------------------------------------------------
+003810* 3100-READ-TRAN - read the next transaction record.
+003820*----------------------------------------------------------------
+003830 3100-READ-TRAN.
+003840     READ TRAN-FILE
+003850         AT END
+003860             SET WS-END-OF-TRAN-FILE TO TRUE
+003870     END-READ
+003880     IF NOT WS-END-OF-TRAN-FILE
+003890         ADD 1 TO WS-TRAN-NUMBER
+003900     END-IF.
+003910 3100-EXIT.
+003920     EXIT.
+003930*----------------------------------------------------------------
+003940* 3200-PROCESS-TRAN - calculate and display one transaction,
+003950* unless it was already completed on a prior run.
+003960*----------------------------------------------------------------
+003970 3200-PROCESS-TRAN.
+003980     IF WS-TRAN-NUMBER > WS-CHECKPOINT-NUMBER
+003990         MOVE TRAN-NUM1-TXT TO CALC-NUM1-TXT
+004000         MOVE TRAN-OPERATOR TO CALC-OPERATOR
+004010         MOVE TRAN-NUM2-TXT TO CALC-NUM2-TXT
+004020         PERFORM 5000-CALCULATE THRU 5000-EXIT
+004030         PERFORM 6000-WRITE-LOG THRU 6000-EXIT
+004040         PERFORM 7000-WRITE-DETAIL-LINE THRU 7000-EXIT
+004050         IF FUNCTION MOD(WS-TRAN-NUMBER, WS-CKPT-INTERVAL) = 0
+004060             PERFORM 3300-WRITE-CHECKPOINT THRU 3300-EXIT
+004070         END-IF
+004080     END-IF
+004090     PERFORM 3100-READ-TRAN THRU 3100-EXIT.
+004100 3200-EXIT.
+004110     EXIT.
+004120*----------------------------------------------------------------
+004130* 3300-WRITE-CHECKPOINT - record the last transaction number
+004140* completed so far.  A zero means the run finished cleanly.
+004150*----------------------------------------------------------------
+004160 3300-WRITE-CHECKPOINT.
+004170     OPEN OUTPUT CHECKPOINT-FILE
+004180     IF WS-CKPT-FILE-STATUS NOT = "00"
+004190         DISPLAY "CALC_EVAL: UNABLE TO WRITE CALCCKPT, STATUS = "
+004200             WS-CKPT-FILE-STATUS
+004210     ELSE
+004220         MOVE WS-TRAN-NUMBER          TO CKPT-TRAN-NUMBER
+004230         MOVE WS-CT-ADD-COUNT         TO CKPT-ADD-COUNT
+004240         MOVE WS-CT-SUB-COUNT         TO CKPT-SUB-COUNT
+004250         MOVE WS-CT-MUL-COUNT         TO CKPT-MUL-COUNT
+004260         MOVE WS-CT-DIV-COUNT         TO CKPT-DIV-COUNT
+004270         MOVE WS-CT-MOD-COUNT         TO CKPT-MOD-COUNT
+004280         MOVE WS-CT-PCT-COUNT         TO CKPT-PCT-COUNT
+004290         MOVE WS-CT-DIVIDE-ZERO-COUNT TO CKPT-DIVIDE-ZERO-COUNT
+004300         MOVE WS-CT-INVALID-OP-COUNT  TO CKPT-INVALID-OP-COUNT
+004310         MOVE WS-CT-INVALID-NUM-COUNT TO CKPT-INVALID-NUM-COUNT
+004320         MOVE WS-CT-OVERFLOW-COUNT    TO CKPT-OVERFLOW-COUNT
+004330         MOVE WS-CT-RESULT-TOTAL      TO CKPT-RESULT-TOTAL
+004340         MOVE WS-PAGE-NUM             TO CKPT-PAGE-NUM
+004350         MOVE WS-LINE-COUNT           TO CKPT-LINE-COUNT
+004360         WRITE CHECKPOINT-RECORD
+004370         CLOSE CHECKPOINT-FILE
+004380     END-IF.
+004390 3300-EXIT.
+004400     EXIT.
+004410*----------------------------------------------------------------
+004420* 5000-CALCULATE - hand the transaction to the shared CALC_ENGINE
+004430* module (also used by the CALC_MENU front end) and post the
+004440* result to this run's control totals.
+004450*----------------------------------------------------------------
+004460 5000-CALCULATE.
+004470     CALL "CALC_ENGINE" USING CALC-TRANSACTION
+004480     EVALUATE TRUE
+004490         WHEN CALC-STATUS-DIVIDE-ZERO
+004500             DISPLAY "Cannot Be Divided to 0 - "
+004510                 "TRANSACTION SKIPPED"
+004520             MOVE "DIVIDE BY ZERO" TO WS-STATUS-TEXT
+004530             ADD 1 TO WS-CT-DIVIDE-ZERO-COUNT
+004540         WHEN CALC-STATUS-INVALID-OPER
+004550             DISPLAY "INVALID OPERATOR"
+004560             MOVE "INVALID OPERATOR" TO WS-STATUS-TEXT
+004570             ADD 1 TO WS-CT-INVALID-OP-COUNT
+004580         WHEN CALC-STATUS-INVALID-NUM
+004590             DISPLAY "INVALID NUMBER - TRANSACTION SKIPPED"
+004600             MOVE "INVALID NUMBER" TO WS-STATUS-TEXT
+004610             ADD 1 TO WS-CT-INVALID-NUM-COUNT
+004620         WHEN CALC-STATUS-OVERFLOW
+004630             DISPLAY "RESULT TOO LARGE - TRANSACTION SKIPPED"
+004640             MOVE "OVERFLOW" TO WS-STATUS-TEXT
+004650             ADD 1 TO WS-CT-OVERFLOW-COUNT
+004660         WHEN OTHER
+004670             MOVE "OK" TO WS-STATUS-TEXT
+004680             EVALUATE CALC-OPERATOR
+004690                 WHEN "+"
+004700                     ADD 1 TO WS-CT-ADD-COUNT
+004710                 WHEN "-"
+004720                     ADD 1 TO WS-CT-SUB-COUNT
+004730                 WHEN "*"
+004740                     ADD 1 TO WS-CT-MUL-COUNT
+004750                 WHEN "/"
+004760                     ADD 1 TO WS-CT-DIV-COUNT
+004770                 WHEN "M"
+004780                     ADD 1 TO WS-CT-MOD-COUNT
+004790                 WHEN "%"
+004800                     ADD 1 TO WS-CT-PCT-COUNT
+004810             END-EVALUATE
+004820     END-EVALUATE
+004830     ADD CALC-RESULT TO WS-CT-RESULT-TOTAL.
+004840 5000-EXIT.
+004850     EXIT.
+004860*----------------------------------------------------------------
+004870* 6000-WRITE-LOG - append this transaction to the audit log with
+004880* a timestamp.
+004890*----------------------------------------------------------------
+004900 6000-WRITE-LOG.
+004910     COPY CALCLGP.
+004920 6000-EXIT.
+004930     EXIT.
+004940*----------------------------------------------------------------
+004950* 7000-WRITE-DETAIL-LINE - write one transaction to CALCRPT,
+004960* starting a new page with headings whenever the current page
+004970* is full or a new one hasn't been started yet.
+004980*----------------------------------------------------------------
+004990 7000-WRITE-DETAIL-LINE.
+005000     IF WS-PAGE-NUM = 0 OR WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+005010         PERFORM 7100-WRITE-REPORT-HEADERS THRU 7100-EXIT
+005020     END-IF
+005030     MOVE SPACES         TO WS-DETAIL-LINE
+005040     MOVE CALC-NUM1-TXT    TO WS-DTL-NUM1
+005050     MOVE CALC-OPERATOR    TO WS-DTL-OP
+005060     MOVE CALC-NUM2-TXT    TO WS-DTL-NUM2
+005070     MOVE CALC-RESULT-EDIT TO WS-DTL-RESULT
+005080     MOVE WS-DETAIL-LINE TO PRINT-RECORD
+005090     WRITE PRINT-RECORD
+005100     ADD 1 TO WS-LINE-COUNT.
+005110 7000-EXIT.
+005120     EXIT.
+005130*----------------------------------------------------------------
+005140* 7100-WRITE-REPORT-HEADERS - report header with run date and
+005150* page number, followed by the column headings.
+005160*----------------------------------------------------------------
+005170 7100-WRITE-REPORT-HEADERS.
+005180     ADD 1 TO WS-PAGE-NUM
+005190     MOVE WS-REPORT-DATE-EDIT TO WS-HDR-DATE
+005200     MOVE WS-PAGE-NUM TO WS-HDR-PAGE
+005210     MOVE WS-HEADING-1 TO PRINT-RECORD
+005220     WRITE PRINT-RECORD
+005230     MOVE SPACES TO PRINT-RECORD
+005240     WRITE PRINT-RECORD
+005250     MOVE WS-HEADING-2 TO PRINT-RECORD
+005260     WRITE PRINT-RECORD
+005270     MOVE 0 TO WS-LINE-COUNT.
+005280 7100-EXIT.
+005290     EXIT.
+005300*----------------------------------------------------------------
+005310* 8000-PRINT-CONTROL-TOTALS - end-of-job control totals: counts
+005320* of each operation, counts of rejected transactions, and a
+005330* grand total of RESULT for the whole run.
+005340*----------------------------------------------------------------
+005350 8000-PRINT-CONTROL-TOTALS.
+005360     DISPLAY "----------------------------------------"
+005370     DISPLAY "CALC_EVAL CONTROL TOTALS"
+005380     MOVE WS-CT-ADD-COUNT TO WS-CT-COUNT-EDIT
+005390     DISPLAY "  ADDITIONS       : " WS-CT-COUNT-EDIT
+005400     MOVE WS-CT-SUB-COUNT TO WS-CT-COUNT-EDIT
+005410     DISPLAY "  SUBTRACTIONS    : " WS-CT-COUNT-EDIT
+005420     MOVE WS-CT-MUL-COUNT TO WS-CT-COUNT-EDIT
+005430     DISPLAY "  MULTIPLICATIONS : " WS-CT-COUNT-EDIT
+005440     MOVE WS-CT-DIV-COUNT TO WS-CT-COUNT-EDIT
+005450     DISPLAY "  DIVISIONS       : " WS-CT-COUNT-EDIT
+005460     MOVE WS-CT-MOD-COUNT TO WS-CT-COUNT-EDIT
+005470     DISPLAY "  MODULUS         : " WS-CT-COUNT-EDIT
+005480     MOVE WS-CT-PCT-COUNT TO WS-CT-COUNT-EDIT
+005490     DISPLAY "  PERCENTAGES     : " WS-CT-COUNT-EDIT
+005500     MOVE WS-CT-DIVIDE-ZERO-COUNT TO WS-CT-COUNT-EDIT
+005510     DISPLAY "  DIVIDE-BY-ZERO REJECTS  : " WS-CT-COUNT-EDIT
+005520     MOVE WS-CT-INVALID-OP-COUNT TO WS-CT-COUNT-EDIT
+005530     DISPLAY "  INVALID OPERATOR REJECTS: " WS-CT-COUNT-EDIT
+005540     MOVE WS-CT-INVALID-NUM-COUNT TO WS-CT-COUNT-EDIT
+005550     DISPLAY "  INVALID NUMBER REJECTS  : " WS-CT-COUNT-EDIT
+005560     MOVE WS-CT-OVERFLOW-COUNT TO WS-CT-COUNT-EDIT
+005570     DISPLAY "  OVERFLOW REJECTS        : " WS-CT-COUNT-EDIT
+005580     MOVE WS-CT-RESULT-TOTAL TO WS-CT-TOTAL-EDIT
+005590     DISPLAY "  GRAND TOTAL OF RESULTS  : " WS-CT-TOTAL-EDIT
+005600     DISPLAY "----------------------------------------".
+005610 8000-EXIT.
+005620     EXIT.
+005630 END PROGRAM CALC_EVAL.
